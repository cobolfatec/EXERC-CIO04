@@ -1,144 +1,1208 @@
-       IDENTIFICATION DIVISION.
-      *=======================*
-       PROGRAM-ID.   RSPRG002.
-      *AUTHOR.       ALVARO PEREIRA DO NASCIMENTO.
-      *DATE-WRITTEN. 26/03/2019.
-      *--------------------------------------------------------------*
-      * DISCIPLINA PROGRAMACAO MAINFRAME
-      *--------------------------------------------------------------*
-      * OBJETIVO: RECEBER DADOS DA SYSIN(ACCEPT)
-      *           CALCULAR A MEDIA ARITMETICA BIMESTRAL
-      *--------------------------------------------------------------*
-      *------------------> HISTORICO - MANUTENCAO <------------------*
-      * VERSAO  MES/ANO  NR.DOC  IDENT.  DESCRICAO
-      * ------  -------  ------  ------  -------------------------   *
-      *  V01    03/2019  010001  SISTEMA MOSTRA SYSOUT
-      *--------------------------------------------------------------*
-       ENVIRONMENT DIVISION.
-      *====================*
-       CONFIGURATION SECTION.
-      *---------------------*
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA
-           CURRENCY SIGN IS "R$ " WITH PICTURE SYMBOL "$"
-           .
-       INPUT-OUTPUT SECTION.
-      *---------------------*
-       DATA DIVISION.
-      *=============*
-       FILE SECTION.
-      *------------*
-       WORKING-STORAGE SECTION.
-      *-----------------------*
-       01  FILLER                 PIC X(35)        VALUE
-           '**** INICIO DA WORKING-STORAGE ****'.
-
-      *-----> VARIAVEIS AUXILIARES UTILIZADA NO PROCESSAMENTO
-       01  WS-AREA-AUX.
-           05  AS-mediag-IN           PIC 9(02)V99.
-           05  WS-FIM                 PIC 9(01).
-           O5  WS-CTLIDO              PIC 9(02).
-           05  WS-MEDIA               PIC 9(02)V99.
-           05  AS-SEXM                PIC X(02).
-           05  AS-ABMED               PIC 99.
-
-      *-----> ENTRADA - DADOS VIA SYSIN (NO JCL DE EXECUCAO)
-      
-      01  WS-REG-SYSIN.
-           05 WS-NUM              PIC 9(04).
-           05 WS-NOM              PIC X(20).
-           05 WS-SEX              PIC X(01).
-           05 WS-IDA              PIC 9(02).
-           05 WS-CUR              PIC X(12).
-           05 WS-NOT1-IN          PIC Z9V99.
-           05 WS-NOT2-IN          PIC Z9V99.
-           WS-MED                 PIC Z9V99.
-      
-       01  WS-REG-SYSOUT.
-           05 WS-NUM              PIC 9(04).
-           FILLER                 PIC X(01) VALUES SPACES.
-           05 WS-NOM              PIC X(20).
-           FILLER                 PIC X(01) VALUES SPACES.
-           05 WS-SEX              PIC X(01).
-           FILLER                 PIC X(01) VALUES SPACES.
-           05 WS-IDA              PIC 9(02).
-           FILLER                 PIC X(01) VALUES SPACES.
-           05 WS-CUR              PIC X(12).
-           FILLER                 PIC X(01) VALUES SPACES.
-           05 WS-NOT1-IN          PIC Z9V99.
-           FILLER                 PIC X(01) VALUES SPACES.
-           05 WS-NOT2-IN          PIC Z9V99.
-           FILLER                 PIC X(01) VALUES SPACES.
-           WS-MED                 PIC Z9V99.
-
-       01  FILLER                 PIC X(35)        VALUE
-           '****** FIM DA WORKING-STORAGE *****'.
-      *
-       PROCEDURE DIVISION.
-      *==================*
-      *--------------------------------------------------------------*
-      *    PROCESSO PRINCIPAL
-      *--------------------------------------------------------------*
-       000-RSPRG002.
-
-           PERFORM 010-INICIAR
-           PERFORM 030-PROCESSAR UNTIL WS-FIM = 'S'
-           PERFORM 090-TERMINAR
-           STOP RUN
-           .
-      *--------------------------------------------------------------*
-      *    PROCEDIMENTOS INICIAIS
-      *--------------------------------------------------------------*
-       010-INICIAR.
-
-           PERFORM 025-LER-SYSIN
-           .
-      *--------------------------------------------------------------*
-      *    LEITURA DADOS DA SYSIN
-      *--------------------------------------------------------------*
-       025-LER-SYSIN.
-
-           ACCEPT WS-REG-SYSIN  FROM SYSIN
-
-           IF WS-REG-SYSIN = ALL '9'
-              MOVE   'S'     TO  WS-FIM
-           ELSE
-              ADD 1  TO WS-CTLIDO
-           END-IF
-           .
-      *--------------------------------------------------------------*
-      *    PROCESSAR DADOS RECEBIDOS DA SYSIN ATE FIM DOS REGISTROS
-      *--------------------------------------------------------------*
-       030-PROCESSAR.
-
-           COMPUTE WS-MED = (WS-NOTAA1 + WS-NOTAA2) / 2
-           DISPLAY WS-REG-SYSOUT
-           DISPLAY WS-MED
-      *    VERIFICADOR SE SEXO E MASCULINO    *
-           IF   AS-SEXO-IN  = 'M'
-              ADD 1  TO WS-SEX
-           END IF.
-      *    VERIFICAR SE ALUNO ESTA ABAIXO DA MEDIA   *
-           IF   WS-MED < 6
-              ADD 1  TO AS-ABMED
-           END IF.
-      *    ADICIONA MEDIA DO ALUNOA A MEDIA GERAL    *
-           ADD WS-MED TO AS-mediag-IN   
-           PERFORM 025-LER-SYSIN
-             
-           .
-      *--------------------------------------------------------------*
-      *    PROCEDIMENTOS FINAIS
-      *--------------------------------------------------------------*
-       090-TERMINAR.
-
-           DISPLAY ' *========================================*'
-           DISPLAY ' *   TOTAIS DE CONTROLE - RSPRG002        *'
-           DISPLAY ' *----------------------------------------*'
-           DISPLAY ' * REGISTROS LIDOS    - SYSIN  = ' WS-CTLIDO
-           DISPLAY ' *========================================*'
-           DISPLAY ' *----------------------------------------*'
-           DISPLAY ' *      TERMINO NORMAL DO RSPRG002        *'
-           DISPLAY ' *----------------------------------------*'
-           .
-      *---------------> FIM DO PROGRAMA RSPRG002 <-------------------*
+       IDENTIFICATION DIVISION.
+      *=======================*
+       PROGRAM-ID.   RSPRG002.
+      *AUTHOR.       ALVARO PEREIRA DO NASCIMENTO.
+      *DATE-WRITTEN. 26/03/2019.
+      *--------------------------------------------------------------*
+      * DISCIPLINA PROGRAMACAO MAINFRAME
+      *--------------------------------------------------------------*
+      * OBJETIVO: RECEBER DADOS DA SYSIN(ACCEPT)
+      *           CALCULAR A MEDIA ARITMETICA BIMESTRAL
+      *--------------------------------------------------------------*
+      *------------------> HISTORICO - MANUTENCAO <------------------*
+      * VERSAO  MES/ANO  NR.DOC  IDENT.  DESCRICAO
+      * ------  -------  ------  ------  -------------------------   *
+      *  V01    03/2019  010001  SISTEMA MOSTRA SYSOUT
+      *  V02    08/2026  010002  RELATORIO DE TURMA GRAVADO EM
+      *                          ARQUIVO DE IMPRESSAO (RELATOR),
+      *                          COM CABECALHO E QUEBRA DE PAGINA.
+      *                          CORRIGIDOS NOMES DE CAMPOS
+      *                          INEXISTENTES (WS-NOTAA1/WS-NOTAA2,
+      *                          AS-SEXO-IN) QUE IMPEDIAM O COMPILE.
+      *  V03    08/2026  010003  INCLUIDOS SUBTOTAIS DE MEDIA E DE
+      *                          ALUNOS ABAIXO DA MEDIA POR CURSO
+      *                          (WS-CUR) NO FECHAMENTO DO LOTE.
+      *  V04    08/2026  010004  VALIDACAO DOS CAMPOS DA SYSIN ANTES
+      *                          DE ENTRAREM NA MEDIA (SEXO E NOTAS
+      *                          FORA DE FAIXA), COM REJEICAO PARA O
+      *                          RELATORIO DE EXCECOES (ARQEXC) E
+      *                          SEPARACAO ENTRE REGISTROS LIDOS E
+      *                          ACEITOS NOS TOTAIS DE CONTROLE.
+      *  V05    08/2026  010005  CHECKPOINT/REINICIO DE LOTE. GRAVA
+      *                          PERIODICAMENTE EM ARQCKPT O TOTAL
+      *                          LIDO E O ULTIMO WS-NUM PROCESSADO;
+      *                          SE ARQCKPT JA EXISTIR AO INICIAR,
+      *                          A SYSIN E POSICIONADA A PARTIR DO
+      *                          PONTO DO ULTIMO CHECKPOINT GRAVADO.
+      *  V06    08/2026  010006  GRAVACAO DO RESULTADO DE CADA ALUNO
+      *                          NO ARQUIVO MESTRE INDEXADO ARQMEST
+      *                          (CHAVE WS-NUM), PARA MANTER HISTORICO
+      *                          DE NOTAS/MEDIA/SITUACAO ENTRE LOTES.
+      *  V07    08/2026  010007  CORRIGIDA E AMPLIADA A CONTAGEM POR
+      *                          SEXO: ALEM DO TOTAL DE ALUNOS DO SEXO
+      *                          MASCULINO, PASSA A CONTAR TAMBEM O
+      *                          FEMININO E A CALCULAR A MEDIA DE
+      *                          NOTAS SEPARADA PARA CADA SEXO.
+      *  V08    08/2026  010008  SYSIN/SYSOUT AMPLIADOS DE DUAS PARA
+      *                          QUATRO NOTAS BIMESTRAIS (NOT3-IN E
+      *                          NOT4-IN). A MEDIA PASSA A SER ANUAL E
+      *                          PONDERADA (PESOS 1,1,2,2), COBRINDO
+      *                          OS QUATRO BIMESTRES.
+      *  V09    08/2026  010009  INCLUIDA LEITURA DO ARQUIVO DE
+      *                          PENDENCIA FINANCEIRA (ARQFAT). O
+      *                          BOLETIM DO ALUNO CONSTANTE NESSE
+      *                          ARQUIVO E RETIDO DO RELATORIO (NAO
+      *                          IMPRESSO NA LISTAGEM PRINCIPAL) E
+      *                          RELACIONADO EM SECAO PROPRIA NO FINAL
+      *                          DO RELATOR.
+      *  V10    08/2026  010010  A SYSIN PASSA A EXIGIR REGISTRO DE
+      *                          CABECALHO (HDR) COM A QUANTIDADE DE
+      *                          REGISTROS DO LOTE E REGISTRO DE
+      *                          TRAILER (TRL) COM A QUANTIDADE
+      *                          REALMENTE ENVIADA, PARA DETECTAR
+      *                          LOTE TRUNCADO. DIVERGENCIA E
+      *                          SINALIZADA NOS TOTAIS DE CONTROLE.
+      *  V11    08/2026  010011  INCLUIDO RANKING DOS 3 MELHORES E 3
+      *                          PIORES ALUNOS DO LOTE, A PARTIR DE
+      *                          TABELA EM MEMORIA (WS-TAB-ALUNOS)
+      *                          ORDENADA POR MEDIA (ORDENACAO BOLHA).
+      *--------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+      *====================*
+       CONFIGURATION SECTION.
+      *---------------------*
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA
+           CURRENCY SIGN IS "R$ " WITH PICTURE SYMBOL "$"
+           .
+       INPUT-OUTPUT SECTION.
+      *---------------------*
+       FILE-CONTROL.
+           SELECT RELATOR   ASSIGN TO RELATOR
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ARQEXC    ASSIGN TO ARQEXC
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ARQCKPT   ASSIGN TO ARQCKPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS WS-CKPT-STATUS.
+           SELECT ARQMEST   ASSIGN TO ARQMEST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS DYNAMIC
+               RECORD KEY   IS WS-MEST-NUM
+               FILE STATUS  IS WS-MEST-STATUS.
+           SELECT ARQFAT    ASSIGN TO ARQFAT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS WS-FAT-STATUS.
+      *
+       DATA DIVISION.
+      *=============*
+       FILE SECTION.
+      *------------*
+      *-----> RELATOR - RELATORIO DE TURMA (DD DE IMPRESSAO NO JCL)
+       FD  RELATOR
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  WS-LINHA-RELATOR      PIC X(132).
+      *-----> ARQEXC - RELATORIO DE EXCECOES DA SYSIN (DD NO JCL)
+       FD  ARQEXC
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  WS-LINHA-ARQEXC       PIC X(80).
+      *-----> ARQCKPT - DATASET DE CHECKPOINT/REINICIO (DD NO JCL)
+       FD  ARQCKPT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  WS-LINHA-CKPT         PIC X(10).
+      *-----> ARQMEST - ARQUIVO MESTRE DE ALUNOS (VSAM KSDS, DD NO JCL)
+       FD  ARQMEST
+           LABEL RECORDS ARE STANDARD.
+       01  WS-REG-MESTRE.
+           05  WS-MEST-NUM        PIC 9(04).
+           05  WS-MEST-NOM        PIC X(20).
+           05  WS-MEST-NOT1       PIC S9(02)V99.
+           05  WS-MEST-NOT2       PIC S9(02)V99.
+           05  WS-MEST-NOT3       PIC S9(02)V99.
+           05  WS-MEST-NOT4       PIC S9(02)V99.
+           05  WS-MEST-MEDIA      PIC S9(02)V99.
+           05  WS-MEST-SITUACAO   PIC X(01).
+               88  MEST-APROVADO             VALUE 'A'.
+               88  MEST-REPROVADO            VALUE 'R'.
+      *-----> ARQFAT - ALUNOS COM PENDENCIA FINANCEIRA (DD NO JCL)
+       FD  ARQFAT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  WS-LINHA-FAT           PIC X(04).
+      *
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+       01  FILLER                 PIC X(35)        VALUE
+           '**** INICIO DA WORKING-STORAGE ****'.
+
+      *-----> VARIAVEIS AUXILIARES UTILIZADA NO PROCESSAMENTO
+       01  WS-AREA-AUX.
+           05  AS-mediag-IN           PIC S9(06)V99  VALUE ZEROS.
+           05  WS-FIM                 PIC 9(01)      VALUE ZEROS.
+           05  WS-CTLIDO-LIDOS        PIC 9(06)      VALUE ZEROS.
+           05  WS-CTLIDO-ACEITOS      PIC 9(06)      VALUE ZEROS.
+           05  WS-MEDIA               PIC 9(02)V99   VALUE ZEROS.
+           05  WS-QTD-MASC            PIC 9(04)      VALUE ZEROS.
+           05  WS-QTD-FEM             PIC 9(04)      VALUE ZEROS.
+           05  WS-SOMA-MED-MASC       PIC S9(06)V99  VALUE ZEROS.
+           05  WS-SOMA-MED-FEM        PIC S9(06)V99  VALUE ZEROS.
+           05  AS-ABMED               PIC 9(06)      VALUE ZEROS.
+
+      *-----> CONTROLE DOS REGISTROS DE CABECALHO E TRAILER DA SYSIN
+       01  WS-AREA-CTRL-LOTE.
+           05  WS-CABECALHO-LIDO      PIC X(01)      VALUE 'N'.
+               88  CABECALHO-LIDO                    VALUE 'S'.
+           05  WS-TRAILER-LIDO        PIC X(01)      VALUE 'N'.
+               88  TRAILER-LIDO                      VALUE 'S'.
+           05  WS-QTDE-ESPERADA       PIC 9(06)      VALUE ZEROS.
+           05  WS-QTDE-TRAILER        PIC 9(06)      VALUE ZEROS.
+
+      *-----> INDICADOR DE VALIDACAO DO REGISTRO LIDO NA SYSIN
+       01  WS-REG-VALIDO             PIC X(01)      VALUE 'S'.
+           88  REG-VALIDO                           VALUE 'S'.
+           88  REG-INVALIDO                         VALUE 'N'.
+
+      *-----> AREA DE TRABALHO PARA GRAVACAO DE UMA EXCECAO
+       01  WS-AREA-EXCECAO.
+           05  WS-EXC-CAMPO           PIC X(10).
+           05  WS-EXC-VALOR           PIC X(15).
+           05  WS-EXC-MOTIVO          PIC X(40).
+
+      *-----> CAMPO EDITADO USADO PARA LEVAR O SINAL E O PONTO
+      *       DECIMAL DE UMA NOTA REJEITADA (FORA DA FAIXA) PARA
+      *       WS-EXC-VALOR; SO RECEBE CAMPOS JA CONFIRMADOS NUMERIC
+       01  WS-EXC-VALOR-ED            PIC -9(02),99.
+
+       01  WS-LINHA-EXCECAO.
+           05  WS-EXC-NUM             PIC 9(06).
+           05  FILLER                 PIC X(01) VALUE SPACES.
+           05  WS-EXC-CAMPO-OUT       PIC X(10).
+           05  FILLER                 PIC X(01) VALUE SPACES.
+           05  WS-EXC-VALOR-OUT       PIC X(15).
+           05  FILLER                 PIC X(01) VALUE SPACES.
+           05  WS-EXC-MOTIVO-OUT      PIC X(40).
+
+      *-----> CONTROLE DE CHECKPOINT/REINICIO DO LOTE (ARQCKPT)
+       01  WS-CKPT-STATUS             PIC X(02)      VALUE '00'.
+       01  WS-AREA-CKPT.
+           05  WS-CKPT-FIM            PIC X(01)      VALUE 'N'.
+               88  CKPT-FIM                          VALUE 'S'.
+           05  WS-CKPT-INTERVALO      PIC 9(04)      VALUE 0050.
+           05  WS-CKPT-QUOCIENTE      PIC 9(06)      VALUE ZEROS.
+           05  WS-CKPT-RESTO          PIC 9(04)      VALUE ZEROS.
+           05  WS-REINICIO-LIDOS      PIC 9(06)      VALUE ZEROS.
+           05  WS-REINICIO-NUM        PIC 9(04)      VALUE ZEROS.
+           05  WS-IX-SALTO            PIC 9(06)      VALUE ZEROS.
+           05  WS-IND-REINICIO        PIC X(01)      VALUE 'N'.
+               88  REINICIO-OCORREU                  VALUE 'S'.
+           05  WS-IND-LOTE-OK         PIC X(01)      VALUE 'N'.
+               88  LOTE-CONCLUIDO-OK                 VALUE 'S'.
+
+       01  WS-REG-CKPT.
+           05  WS-CKPT-LIDOS          PIC 9(06).
+           05  WS-CKPT-NUM            PIC 9(04).
+
+      *-----> CONTROLE DO ARQUIVO MESTRE DE ALUNOS (ARQMEST)
+       01  WS-MEST-STATUS             PIC X(02)      VALUE '00'.
+
+      *-----> CONTROLE DO ARQUIVO DE PENDENCIA FINANCEIRA (ARQFAT)
+       01  WS-FAT-STATUS              PIC X(02)      VALUE '00'.
+       01  WS-FAT-FIM                 PIC X(01)      VALUE 'N'.
+           88  FAT-FIM                               VALUE 'S'.
+
+      *-----> INDICADOR DE ALUNO COM NOTAS RETIDAS POR PENDENCIA
+       01  WS-REG-RETIDO              PIC X(01)      VALUE 'N'.
+           88  REG-RETIDO                            VALUE 'S'.
+
+      *-----> TABELA DE ALUNOS COM PENDENCIA FINANCEIRA (ARQFAT)
+       01  WS-TAB-FAT.
+           05  WS-QTD-FAT             PIC 9(04)      VALUE ZEROS.
+           05  WS-FAT-OCR OCCURS 200 TIMES
+                                      INDEXED BY WS-IX-FAT.
+               10  WS-TF-NUM          PIC 9(04)      VALUE ZEROS.
+
+      *-----> TABELA DE ALUNOS COM NOTAS RETIDAS NESTE LOTE
+       01  WS-TAB-RETIDOS.
+           05  WS-QTD-RETIDOS         PIC 9(04)      VALUE ZEROS.
+           05  WS-RETIDO-OCR OCCURS 200 TIMES
+                                      INDEXED BY WS-IX-RET.
+               10  WS-TR-NUM          PIC 9(04).
+               10  WS-TR-NOM          PIC X(20).
+
+      *-----> CONTROLE DE PAGINACAO DO RELATORIO
+       01  WS-AREA-RELATORIO.
+           05  WS-LINHAS-IMPRESSAS    PIC 9(02)      VALUE ZEROS.
+           05  WS-MAX-LINHAS          PIC 9(02)      VALUE 20.
+           05  WS-PAGINA              PIC 9(04)      VALUE ZEROS.
+
+      *-----> SUBTOTAIS DE MEDIA E ABAIXO DA MEDIA POR CURSO (WS-CUR)
+       01  WS-TAB-CURSOS.
+           05  WS-QTD-CURSOS          PIC 9(02)      VALUE ZEROS.
+           05  WS-CURSO-OCR OCCURS 20 TIMES
+                                      INDEXED BY WS-IX-CUR.
+               10  WS-TC-CURSO        PIC X(12).
+               10  WS-TC-QTDE         PIC 9(04)      VALUE ZEROS.
+               10  WS-TC-SOMA-MED     PIC S9(06)V99  VALUE ZEROS.
+               10  WS-TC-ABMED        PIC 9(04)      VALUE ZEROS.
+
+      *-----> PESOS DAS QUATRO NOTAS BIMESTRAIS NA MEDIA ANUAL
+       01  WS-AREA-PESOS.
+           05  WS-PESO-NOT1           PIC 9(01)      VALUE 1.
+           05  WS-PESO-NOT2           PIC 9(01)      VALUE 1.
+           05  WS-PESO-NOT3           PIC 9(01)      VALUE 2.
+           05  WS-PESO-NOT4           PIC 9(01)      VALUE 2.
+           05  WS-SOMA-PESOS          PIC 9(02)      VALUE 6.
+
+       01  WS-MEDIA-CURSO             PIC ZZ9,99.
+       01  WS-MEDIA-GERAL             PIC ZZ9,99.
+       01  WS-MEDIA-MASC              PIC ZZ9,99.
+       01  WS-MEDIA-FEM               PIC ZZ9,99.
+
+      *-----> TABELA DE ALUNOS ACEITOS NO LOTE, PARA CLASSIFICACAO
+      *       DOS 3 MELHORES E 3 PIORES ALUNOS (RANKING) NO FINAL
+       01  WS-TAB-ALUNOS.
+           05  WS-QTD-ALUNOS          PIC 9(04)      VALUE ZEROS.
+           05  WS-ALUNO-OCR OCCURS 500 TIMES
+                                      INDEXED BY WS-IX-ALU
+                                                  WS-IX-ALU2
+                                                  WS-IX-PROX.
+               10  WS-TA-NUM          PIC 9(04).
+               10  WS-TA-NOM          PIC X(20).
+               10  WS-TA-MEDIA        PIC S9(02)V99.
+
+       01  WS-ALUNO-AUX               PIC X(28)      VALUE SPACES.
+       01  WS-QTD-RANKING             PIC 9(02)      VALUE ZEROS.
+       01  WS-IX-RANK                 PIC 9(02)      VALUE ZEROS.
+
+      *-----> ENTRADA - DADOS VIA SYSIN (NO JCL DE EXECUCAO)
+       01  WS-REG-SYSIN.
+           05 WS-NUM              PIC 9(04).
+           05 WS-NOM              PIC X(20).
+           05 WS-SEX              PIC X(01).
+           05 WS-IDA              PIC 9(02).
+           05 WS-CUR              PIC X(12).
+           05 WS-NOT1-IN          PIC S9(02)V99.
+           05 WS-NOT2-IN          PIC S9(02)V99.
+           05 WS-NOT3-IN          PIC S9(02)V99.
+           05 WS-NOT4-IN          PIC S9(02)V99.
+           05 WS-MED              PIC S9(02)V99.
+
+      *-----> REDEFINICAO DO REGISTRO DA SYSIN PARA OS REGISTROS DE
+      *       CABECALHO (HDR) E TRAILER (TRL) DE CONTROLE DE LOTE
+       01  WS-REG-CTRL-SYSIN REDEFINES WS-REG-SYSIN.
+           05 WS-CTRL-IND         PIC X(03).
+           05 WS-CTRL-QTDE        PIC 9(06).
+           05 FILLER              PIC X(46).
+
+      *-----> REDEFINICAO ALFANUMERICA DAS NOTAS DA SYSIN, USADA
+      *       PARA GRAVAR NAS EXCECOES (ARQEXC) O CONTEUDO BRUTO DE
+      *       UMA NOTA QUE FALHOU NO TESTE NOT NUMERIC, SEM EDITAR
+      *       COMO NUMERICO UM CAMPO JA COMPROVADO NAO NUMERICO
+       01  WS-REG-SYSIN-ALFA REDEFINES WS-REG-SYSIN.
+           05 FILLER              PIC X(39).
+           05 WS-NOT1-ALFA        PIC X(04).
+           05 WS-NOT2-ALFA        PIC X(04).
+           05 WS-NOT3-ALFA        PIC X(04).
+           05 WS-NOT4-ALFA        PIC X(04).
+           05 FILLER              PIC X(04).
+
+       01  WS-REG-SYSOUT.
+           05 WS-NUM              PIC 9(04).
+           05 FILLER              PIC X(01) VALUE SPACES.
+           05 WS-NOM              PIC X(20).
+           05 FILLER              PIC X(01) VALUE SPACES.
+           05 WS-SEX              PIC X(01).
+           05 FILLER              PIC X(01) VALUE SPACES.
+           05 WS-IDA              PIC 9(02).
+           05 FILLER              PIC X(01) VALUE SPACES.
+           05 WS-CUR              PIC X(12).
+           05 FILLER              PIC X(01) VALUE SPACES.
+           05 WS-NOT1-IN          PIC Z9V99.
+           05 FILLER              PIC X(01) VALUE SPACES.
+           05 WS-NOT2-IN          PIC Z9V99.
+           05 FILLER              PIC X(01) VALUE SPACES.
+           05 WS-NOT3-IN          PIC Z9V99.
+           05 FILLER              PIC X(01) VALUE SPACES.
+           05 WS-NOT4-IN          PIC Z9V99.
+           05 FILLER              PIC X(01) VALUE SPACES.
+           05 WS-MED              PIC Z9V99.
+
+      *-----> LAYOUTS DO RELATORIO IMPRESSO (RELATOR)
+       01  WS-CAB-01.
+           05  FILLER              PIC X(20) VALUE 'RSPRG002'.
+           05  FILLER              PIC X(52) VALUE
+               'RELATORIO DE NOTAS DA TURMA'.
+           05  FILLER              PIC X(08) VALUE 'PAGINA: '.
+           05  WS-CAB-PAGINA       PIC ZZZ9.
+           05  FILLER              PIC X(48) VALUE SPACES.
+
+       01  WS-CAB-02.
+           05  FILLER              PIC X(06) VALUE 'NUMERO'.
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  FILLER              PIC X(20) VALUE 'NOME DO ALUNO'.
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  FILLER              PIC X(03) VALUE 'SX'.
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  FILLER              PIC X(03) VALUE 'IDD'.
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  FILLER              PIC X(12) VALUE 'CURSO'.
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  FILLER              PIC X(05) VALUE 'NOTA1'.
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  FILLER              PIC X(05) VALUE 'NOTA2'.
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  FILLER              PIC X(05) VALUE 'NOTA3'.
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  FILLER              PIC X(05) VALUE 'NOTA4'.
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  FILLER              PIC X(06) VALUE 'MEDIA'.
+           05  FILLER              PIC X(53) VALUE SPACES.
+
+       01  WS-CAB-RETIDO.
+           05  FILLER              PIC X(45) VALUE
+               'NOTAS RETIDAS - PENDENCIA FINANCEIRA'.
+           05  FILLER              PIC X(87) VALUE SPACES.
+
+      *-----> LINHA DE USO GERAL PARA GRAVAR NO RELATOR OS TOTAIS
+      *       DE FECHAMENTO DO LOTE (CONTROLE, SEXO, CURSO, RANKING)
+       01  WS-LINHA-RESUMO           PIC X(132)     VALUE SPACES.
+
+       01  WS-LINHA-DETALHE.
+           05  WS-DET-NUM          PIC 9(04).
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  WS-DET-NOM          PIC X(20).
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  WS-DET-SEX          PIC X(01).
+           05  FILLER              PIC X(03) VALUE SPACES.
+           05  WS-DET-IDA          PIC 9(02).
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  WS-DET-CUR          PIC X(12).
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  WS-DET-NOT1         PIC Z9,99.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  WS-DET-NOT2         PIC Z9,99.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  WS-DET-NOT3         PIC Z9,99.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  WS-DET-NOT4         PIC Z9,99.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  WS-DET-MED          PIC Z9,99.
+           05  FILLER              PIC X(51) VALUE SPACES.
+
+       01  FILLER                 PIC X(35)        VALUE
+           '****** FIM DA WORKING-STORAGE *****'.
+      *
+       PROCEDURE DIVISION.
+      *==================*
+      *--------------------------------------------------------------*
+      *    PROCESSO PRINCIPAL
+      *--------------------------------------------------------------*
+       000-RSPRG002.
+
+           PERFORM 010-INICIAR
+           PERFORM 030-PROCESSAR THRU 030-PROCESSAR-EXIT
+              UNTIL WS-FIM = 'S'
+           PERFORM 090-TERMINAR
+           STOP RUN
+           .
+      *--------------------------------------------------------------*
+      *    PROCEDIMENTOS INICIAIS
+      *--------------------------------------------------------------*
+       010-INICIAR.
+
+           OPEN OUTPUT RELATOR
+           OPEN OUTPUT ARQEXC
+           PERFORM 017-LER-CABECALHO
+           PERFORM 011-CARREGAR-REINICIO
+           OPEN EXTEND ARQCKPT
+           IF   WS-CKPT-STATUS NOT = '00' AND NOT = '05'
+              OPEN OUTPUT ARQCKPT
+           END-IF
+           PERFORM 014-ABRIR-MESTRE
+           PERFORM 016-CARREGAR-FATURAMENTO
+           IF   WS-REINICIO-LIDOS > ZEROS
+              MOVE 'S'  TO  WS-IND-REINICIO
+              DISPLAY ' * REINICIO A PARTIR DO REGISTRO - '
+                 WS-REINICIO-LIDOS ' (ULTIMO WS-NUM= '
+                 WS-REINICIO-NUM ')'
+              PERFORM 013-SALTAR-REGISTROS
+           END-IF
+           PERFORM 025-LER-SYSIN
+           .
+      *--------------------------------------------------------------*
+      *    LE O REGISTRO DE CABECALHO (HDR) DA SYSIN, COM A
+      *    QUANTIDADE DE REGISTROS ESPERADA PARA O LOTE. O CABECALHO
+      *    E OBRIGATORIO (VIDE HISTORICO V10); SE O PRIMEIRO REGISTRO
+      *    NAO FOR HDR, O LOTE E REJEITADO SEM PROCESSAR NENHUM ALUNO
+      *--------------------------------------------------------------*
+       017-LER-CABECALHO.
+
+           ACCEPT WS-REG-SYSIN  FROM SYSIN
+           IF   WS-CTRL-IND = 'HDR'
+              MOVE WS-CTRL-QTDE       TO  WS-QTDE-ESPERADA
+              MOVE 'S'                TO  WS-CABECALHO-LIDO
+           ELSE
+              DISPLAY ' * ERRO - SYSIN SEM REGISTRO DE CABECALHO (HDR) '
+                 'COMO PRIMEIRO REGISTRO; LOTE REJEITADO *'
+              PERFORM 018-ABORTAR-SEM-CABECALHO
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    ENCERRA O JOB SEM PROCESSAR O LOTE, POR FALTA DO
+      *    CABECALHO (HDR) OBRIGATORIO NA SYSIN
+      *--------------------------------------------------------------*
+       018-ABORTAR-SEM-CABECALHO.
+
+           CLOSE RELATOR
+           CLOSE ARQEXC
+           MOVE 16  TO  RETURN-CODE
+           STOP RUN
+           .
+      *--------------------------------------------------------------*
+      *    CARREGA O ULTIMO CHECKPOINT GRAVADO EM ARQCKPT (SE HOUVER)
+      *--------------------------------------------------------------*
+       011-CARREGAR-REINICIO.
+
+           OPEN INPUT ARQCKPT
+           IF   WS-CKPT-STATUS = '00'
+              PERFORM 0111-LER-REG-CKPT THRU 0111-LER-REG-CKPT-EXIT
+                 UNTIL CKPT-FIM
+           END-IF
+           CLOSE ARQCKPT
+           .
+       0111-LER-REG-CKPT.
+
+           READ ARQCKPT INTO WS-REG-CKPT
+              AT END
+                 MOVE 'S'  TO  WS-CKPT-FIM
+                 GO TO 0111-LER-REG-CKPT-EXIT
+           END-READ
+           MOVE WS-CKPT-LIDOS  TO  WS-REINICIO-LIDOS
+           MOVE WS-CKPT-NUM    TO  WS-REINICIO-NUM
+           .
+       0111-LER-REG-CKPT-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+      *    DESCARTA DA SYSIN OS REGISTROS JA PROCESSADOS ANTES
+      *    DO ULTIMO CHECKPOINT, POSICIONANDO PARA O REINICIO
+      *--------------------------------------------------------------*
+       013-SALTAR-REGISTROS.
+
+           MOVE  WS-REINICIO-LIDOS  TO  WS-CTLIDO-LIDOS
+           PERFORM 0131-LER-DESCARTAR
+              VARYING WS-IX-SALTO FROM 1 BY 1
+              UNTIL WS-IX-SALTO > WS-REINICIO-LIDOS
+           .
+       0131-LER-DESCARTAR.
+
+           ACCEPT WS-REG-SYSIN  FROM SYSIN
+           .
+      *--------------------------------------------------------------*
+      *    ABRE O ARQUIVO MESTRE, CRIANDO-O SE AINDA NAO EXISTIR
+      *--------------------------------------------------------------*
+       014-ABRIR-MESTRE.
+
+           OPEN I-O ARQMEST
+           IF   WS-MEST-STATUS = '35'
+              OPEN OUTPUT ARQMEST
+              CLOSE ARQMEST
+              OPEN I-O ARQMEST
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    CARREGA EM MEMORIA OS ALUNOS COM PENDENCIA FINANCEIRA
+      *    (ARQFAT), PARA RETER O BOLETIM DESSES ALUNOS NO RELATORIO
+      *--------------------------------------------------------------*
+       016-CARREGAR-FATURAMENTO.
+
+           OPEN INPUT ARQFAT
+           IF   WS-FAT-STATUS = '00'
+              PERFORM 0161-LER-REG-FAT THRU 0161-LER-REG-FAT-EXIT
+                 UNTIL FAT-FIM
+              CLOSE ARQFAT
+           END-IF
+           .
+       0161-LER-REG-FAT.
+
+           READ ARQFAT
+              AT END
+                 MOVE 'S'  TO  WS-FAT-FIM
+                 GO TO 0161-LER-REG-FAT-EXIT
+           END-READ
+           IF   WS-QTD-FAT < 200
+              ADD  1                       TO  WS-QTD-FAT
+              SET  WS-IX-FAT               TO  WS-QTD-FAT
+              MOVE WS-LINHA-FAT            TO  WS-TF-NUM (WS-IX-FAT)
+           END-IF
+           .
+       0161-LER-REG-FAT-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+      *    LEITURA DADOS DA SYSIN
+      *--------------------------------------------------------------*
+       025-LER-SYSIN.
+
+           ACCEPT WS-REG-SYSIN  FROM SYSIN
+
+           IF WS-REG-SYSIN = ALL '9'
+              MOVE   'S'     TO  WS-FIM
+           ELSE
+              IF   WS-CTRL-IND = 'TRL'
+                 MOVE WS-CTRL-QTDE    TO  WS-QTDE-TRAILER
+                 MOVE 'S'             TO  WS-TRAILER-LIDO
+                 ACCEPT WS-REG-SYSIN  FROM SYSIN
+                 IF WS-REG-SYSIN = ALL '9'
+                    MOVE   'S'        TO  WS-FIM
+                 END-IF
+              ELSE
+                 ADD 1  TO WS-CTLIDO-LIDOS
+                 PERFORM 026-VALIDAR-SYSIN
+              END-IF
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    GRAVA UM CHECKPOINT A CADA WS-CKPT-INTERVALO REGISTROS.
+      *    CHAMADA SOMENTE POR 030-PROCESSAR, DEPOIS QUE O REGISTRO
+      *    CORRENTE JA FOI TOTALMENTE TRATADO (ACUMULADO/GRAVADO NO
+      *    MESTRE OU REJEITADO NAS EXCECOES) - NUNCA ANTES DISSO -
+      *    PARA QUE UM REINICIO NUNCA PULE UM REGISTRO AINDA NAO
+      *    CONCLUIDO
+      *--------------------------------------------------------------*
+       029-GRAVAR-CHECKPOINT.
+
+           DIVIDE WS-CTLIDO-LIDOS BY WS-CKPT-INTERVALO
+              GIVING WS-CKPT-QUOCIENTE REMAINDER WS-CKPT-RESTO
+
+           IF   WS-CKPT-RESTO = ZEROS
+              MOVE WS-CTLIDO-LIDOS        TO  WS-CKPT-LIDOS
+              MOVE WS-NUM IN WS-REG-SYSIN TO  WS-CKPT-NUM
+              WRITE WS-LINHA-CKPT FROM WS-REG-CKPT
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    VALIDA OS CAMPOS DA SYSIN ANTES DE ENTRAREM NAS MEDIAS
+      *--------------------------------------------------------------*
+       026-VALIDAR-SYSIN.
+
+           MOVE  'S'  TO  WS-REG-VALIDO
+
+           IF   WS-SEX IN WS-REG-SYSIN NOT = 'M'
+            AND WS-SEX IN WS-REG-SYSIN NOT = 'F'
+              MOVE 'N'         TO  WS-REG-VALIDO
+              MOVE 'WS-SEX'    TO  WS-EXC-CAMPO
+              MOVE WS-SEX IN WS-REG-SYSIN TO WS-EXC-VALOR
+              MOVE 'SEXO INVALIDO (ESPERADO M OU F)' TO WS-EXC-MOTIVO
+              PERFORM 027-GRAVAR-EXCECAO
+           END-IF
+
+           IF   WS-NOT1-IN IN WS-REG-SYSIN NOT NUMERIC
+              MOVE 'N'          TO  WS-REG-VALIDO
+              MOVE 'WS-NOT1-IN' TO  WS-EXC-CAMPO
+              MOVE WS-NOT1-ALFA TO WS-EXC-VALOR
+              MOVE 'NOTA1 EM BRANCO OU NAO NUMERICA' TO WS-EXC-MOTIVO
+              PERFORM 027-GRAVAR-EXCECAO
+           ELSE
+              IF WS-NOT1-IN IN WS-REG-SYSIN < 0
+               OR WS-NOT1-IN IN WS-REG-SYSIN > 10
+                 MOVE 'N'          TO  WS-REG-VALIDO
+                 MOVE 'WS-NOT1-IN' TO  WS-EXC-CAMPO
+                 MOVE WS-NOT1-IN IN WS-REG-SYSIN TO WS-EXC-VALOR-ED
+                 MOVE WS-EXC-VALOR-ED TO WS-EXC-VALOR
+                 MOVE 'NOTA1 FORA DA FAIXA 0 A 10' TO WS-EXC-MOTIVO
+                 PERFORM 027-GRAVAR-EXCECAO
+              END-IF
+           END-IF
+
+           IF   WS-NOT2-IN IN WS-REG-SYSIN NOT NUMERIC
+              MOVE 'N'          TO  WS-REG-VALIDO
+              MOVE 'WS-NOT2-IN' TO  WS-EXC-CAMPO
+              MOVE WS-NOT2-ALFA TO WS-EXC-VALOR
+              MOVE 'NOTA2 EM BRANCO OU NAO NUMERICA' TO WS-EXC-MOTIVO
+              PERFORM 027-GRAVAR-EXCECAO
+           ELSE
+              IF WS-NOT2-IN IN WS-REG-SYSIN < 0
+               OR WS-NOT2-IN IN WS-REG-SYSIN > 10
+                 MOVE 'N'          TO  WS-REG-VALIDO
+                 MOVE 'WS-NOT2-IN' TO  WS-EXC-CAMPO
+                 MOVE WS-NOT2-IN IN WS-REG-SYSIN TO WS-EXC-VALOR-ED
+                 MOVE WS-EXC-VALOR-ED TO WS-EXC-VALOR
+                 MOVE 'NOTA2 FORA DA FAIXA 0 A 10' TO WS-EXC-MOTIVO
+                 PERFORM 027-GRAVAR-EXCECAO
+              END-IF
+           END-IF
+
+           IF   WS-NOT3-IN IN WS-REG-SYSIN NOT NUMERIC
+              MOVE 'N'          TO  WS-REG-VALIDO
+              MOVE 'WS-NOT3-IN' TO  WS-EXC-CAMPO
+              MOVE WS-NOT3-ALFA TO WS-EXC-VALOR
+              MOVE 'NOTA3 EM BRANCO OU NAO NUMERICA' TO WS-EXC-MOTIVO
+              PERFORM 027-GRAVAR-EXCECAO
+           ELSE
+              IF WS-NOT3-IN IN WS-REG-SYSIN < 0
+               OR WS-NOT3-IN IN WS-REG-SYSIN > 10
+                 MOVE 'N'          TO  WS-REG-VALIDO
+                 MOVE 'WS-NOT3-IN' TO  WS-EXC-CAMPO
+                 MOVE WS-NOT3-IN IN WS-REG-SYSIN TO WS-EXC-VALOR-ED
+                 MOVE WS-EXC-VALOR-ED TO WS-EXC-VALOR
+                 MOVE 'NOTA3 FORA DA FAIXA 0 A 10' TO WS-EXC-MOTIVO
+                 PERFORM 027-GRAVAR-EXCECAO
+              END-IF
+           END-IF
+
+           IF   WS-NOT4-IN IN WS-REG-SYSIN NOT NUMERIC
+              MOVE 'N'          TO  WS-REG-VALIDO
+              MOVE 'WS-NOT4-IN' TO  WS-EXC-CAMPO
+              MOVE WS-NOT4-ALFA TO WS-EXC-VALOR
+              MOVE 'NOTA4 EM BRANCO OU NAO NUMERICA' TO WS-EXC-MOTIVO
+              PERFORM 027-GRAVAR-EXCECAO
+           ELSE
+              IF WS-NOT4-IN IN WS-REG-SYSIN < 0
+               OR WS-NOT4-IN IN WS-REG-SYSIN > 10
+                 MOVE 'N'          TO  WS-REG-VALIDO
+                 MOVE 'WS-NOT4-IN' TO  WS-EXC-CAMPO
+                 MOVE WS-NOT4-IN IN WS-REG-SYSIN TO WS-EXC-VALOR-ED
+                 MOVE WS-EXC-VALOR-ED TO WS-EXC-VALOR
+                 MOVE 'NOTA4 FORA DA FAIXA 0 A 10' TO WS-EXC-MOTIVO
+                 PERFORM 027-GRAVAR-EXCECAO
+              END-IF
+           END-IF
+
+           IF   REG-VALIDO
+              ADD 1  TO  WS-CTLIDO-ACEITOS
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    GRAVA UMA OCORRENCIA NO RELATORIO DE EXCECOES (ARQEXC)
+      *--------------------------------------------------------------*
+       027-GRAVAR-EXCECAO.
+
+           MOVE  WS-CTLIDO-LIDOS  TO  WS-EXC-NUM
+           MOVE  WS-EXC-CAMPO     TO  WS-EXC-CAMPO-OUT
+           MOVE  WS-EXC-VALOR     TO  WS-EXC-VALOR-OUT
+           MOVE  WS-EXC-MOTIVO    TO  WS-EXC-MOTIVO-OUT
+           WRITE WS-LINHA-ARQEXC  FROM  WS-LINHA-EXCECAO
+           .
+      *--------------------------------------------------------------*
+      *    PROCESSAR DADOS RECEBIDOS DA SYSIN ATE FIM DOS REGISTROS
+      *--------------------------------------------------------------*
+       030-PROCESSAR.
+
+           IF   REG-INVALIDO
+              PERFORM 029-GRAVAR-CHECKPOINT
+              PERFORM 025-LER-SYSIN
+              GO TO 030-PROCESSAR-EXIT
+           END-IF
+
+           COMPUTE WS-MED IN WS-REG-SYSIN =
+              (WS-NOT1-IN IN WS-REG-SYSIN * WS-PESO-NOT1
+             + WS-NOT2-IN IN WS-REG-SYSIN * WS-PESO-NOT2
+             + WS-NOT3-IN IN WS-REG-SYSIN * WS-PESO-NOT3
+             + WS-NOT4-IN IN WS-REG-SYSIN * WS-PESO-NOT4)
+              / WS-SOMA-PESOS
+           MOVE CORRESPONDING WS-REG-SYSIN  TO  WS-REG-SYSOUT
+           PERFORM 042-VERIFICAR-FATURAMENTO
+           IF   REG-RETIDO
+              PERFORM 043-GRAVAR-RETIDO
+           ELSE
+              DISPLAY WS-REG-SYSOUT
+              DISPLAY WS-MED IN WS-REG-SYSOUT
+              PERFORM 035-IMPRIMIR-DETALHE
+           END-IF
+      *    ACUMULA QTDE E SOMA DE MEDIA POR SEXO (M/F)    *
+           IF   WS-SEX IN WS-REG-SYSIN  = 'M'
+              ADD 1                        TO WS-QTD-MASC
+              ADD WS-MED IN WS-REG-SYSIN   TO WS-SOMA-MED-MASC
+           ELSE
+              ADD 1                        TO WS-QTD-FEM
+              ADD WS-MED IN WS-REG-SYSIN   TO WS-SOMA-MED-FEM
+           END-IF
+      *    VERIFICAR SE ALUNO ESTA ABAIXO DA MEDIA   *
+           IF   WS-MED IN WS-REG-SYSIN < 6
+              ADD 1  TO AS-ABMED
+           END-IF
+      *    ADICIONA MEDIA DO ALUNOA A MEDIA GERAL    *
+           ADD WS-MED IN WS-REG-SYSIN TO AS-mediag-IN
+           PERFORM 038-ACUMULAR-CURSO
+           PERFORM 041-GRAVAR-MESTRE
+           PERFORM 046-INCLUIR-ALUNO
+           PERFORM 029-GRAVAR-CHECKPOINT
+           PERFORM 025-LER-SYSIN
+           .
+       030-PROCESSAR-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+      *    VERIFICA SE O ALUNO CONSTA NA TABELA DE PENDENCIA
+      *    FINANCEIRA (ARQFAT), PARA RETER SEU BOLETIM DO RELATORIO
+      *--------------------------------------------------------------*
+       042-VERIFICAR-FATURAMENTO.
+
+           MOVE  'N'  TO  WS-REG-RETIDO
+           SET   WS-IX-FAT  TO  1
+           SEARCH WS-FAT-OCR
+              AT END
+                 CONTINUE
+              WHEN WS-TF-NUM (WS-IX-FAT) = WS-NUM IN WS-REG-SYSIN
+                 MOVE 'S'  TO  WS-REG-RETIDO
+           END-SEARCH
+           .
+      *--------------------------------------------------------------*
+      *    GUARDA O ALUNO RETIDO PARA LISTAGEM SEPARADA NO FINAL
+      *    DO RELATORIO (BOLETIM NAO IMPRESSO POR PENDENCIA)
+      *--------------------------------------------------------------*
+       043-GRAVAR-RETIDO.
+
+           IF   WS-QTD-RETIDOS < 200
+              ADD  1                          TO  WS-QTD-RETIDOS
+              SET  WS-IX-RET                  TO  WS-QTD-RETIDOS
+              MOVE WS-NUM IN WS-REG-SYSIN     TO  WS-TR-NUM (WS-IX-RET)
+              MOVE WS-NOM IN WS-REG-SYSIN     TO  WS-TR-NOM (WS-IX-RET)
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    GRAVA/ATUALIZA O REGISTRO DO ALUNO NO ARQUIVO MESTRE
+      *    INDEXADO ARQMEST (CHAVE WS-MEST-NUM = WS-NUM)
+      *--------------------------------------------------------------*
+       041-GRAVAR-MESTRE.
+
+           MOVE WS-NUM IN WS-REG-SYSIN     TO  WS-MEST-NUM
+           MOVE WS-NOM IN WS-REG-SYSIN     TO  WS-MEST-NOM
+           MOVE WS-NOT1-IN IN WS-REG-SYSIN TO  WS-MEST-NOT1
+           MOVE WS-NOT2-IN IN WS-REG-SYSIN TO  WS-MEST-NOT2
+           MOVE WS-NOT3-IN IN WS-REG-SYSIN TO  WS-MEST-NOT3
+           MOVE WS-NOT4-IN IN WS-REG-SYSIN TO  WS-MEST-NOT4
+           MOVE WS-MED IN WS-REG-SYSIN     TO  WS-MEST-MEDIA
+
+           IF   WS-MED IN WS-REG-SYSIN >= 6
+              MOVE 'A'  TO  WS-MEST-SITUACAO
+           ELSE
+              MOVE 'R'  TO  WS-MEST-SITUACAO
+           END-IF
+
+           WRITE WS-REG-MESTRE
+           IF   WS-MEST-STATUS = '22'
+              REWRITE WS-REG-MESTRE
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    INCLUI O ALUNO NA TABELA WS-TAB-ALUNOS, USADA NO FINAL DO
+      *    LOTE PARA O RANKING DOS 3 MELHORES E 3 PIORES ALUNOS.
+      *    ALUNO COM NOTAS RETIDAS POR PENDENCIA FINANCEIRA NAO ENTRA
+      *    NO RANKING, PARA NAO DIVULGAR SUA MEDIA POR ESSA VIA
+      *--------------------------------------------------------------*
+       046-INCLUIR-ALUNO.
+
+           IF   NOT REG-RETIDO AND WS-QTD-ALUNOS < 500
+              ADD  1                       TO  WS-QTD-ALUNOS
+              SET  WS-IX-ALU               TO  WS-QTD-ALUNOS
+              MOVE WS-NUM IN WS-REG-SYSIN  TO  WS-TA-NUM (WS-IX-ALU)
+              MOVE WS-NOM IN WS-REG-SYSIN  TO  WS-TA-NOM (WS-IX-ALU)
+              MOVE WS-MED IN WS-REG-SYSIN  TO  WS-TA-MEDIA (WS-IX-ALU)
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    ACUMULA MEDIA E QTDE ABAIXO DA MEDIA POR CURSO (WS-CUR)
+      *--------------------------------------------------------------*
+       038-ACUMULAR-CURSO.
+
+           SET WS-IX-CUR  TO  1
+           SEARCH WS-CURSO-OCR
+              AT END
+                 PERFORM 039-INCLUIR-CURSO
+              WHEN WS-TC-CURSO (WS-IX-CUR) = WS-CUR IN WS-REG-SYSIN
+                 CONTINUE
+           END-SEARCH
+
+      *    SE A TABELA JA ESTIVER CHEIA (VIDE 039), WS-IX-CUR FICA
+      *    ALEM DE WS-QTD-CURSOS E O CURSO E IGNORADO NOS SUBTOTAIS
+           IF   WS-IX-CUR <= WS-QTD-CURSOS
+              ADD 1                       TO  WS-TC-QTDE (WS-IX-CUR)
+              ADD WS-MED IN WS-REG-SYSIN  TO  WS-TC-SOMA-MED (WS-IX-CUR)
+              IF   WS-MED IN WS-REG-SYSIN < 6
+                 ADD 1  TO  WS-TC-ABMED (WS-IX-CUR)
+              END-IF
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    INCLUI NOVO CURSO NA TABELA WS-CURSO-OCR
+      *--------------------------------------------------------------*
+       039-INCLUIR-CURSO.
+
+           IF   WS-QTD-CURSOS < 20
+              ADD  1                      TO  WS-QTD-CURSOS
+              SET  WS-IX-CUR              TO  WS-QTD-CURSOS
+              MOVE WS-CUR IN WS-REG-SYSIN TO  WS-TC-CURSO (WS-IX-CUR)
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    IMPRIME A LINHA DO ALUNO NO RELATORIO (RELATOR)
+      *    COM CABECALHO E QUEBRA DE PAGINA A CADA WS-MAX-LINHAS
+      *--------------------------------------------------------------*
+       035-IMPRIMIR-DETALHE.
+
+           IF  WS-LINHAS-IMPRESSAS = ZEROS
+            OR WS-LINHAS-IMPRESSAS >= WS-MAX-LINHAS
+              PERFORM 037-IMPRIMIR-CABECALHO
+           END-IF
+
+           MOVE  WS-NUM  IN WS-REG-SYSIN    TO  WS-DET-NUM
+           MOVE  WS-NOM  IN WS-REG-SYSIN    TO  WS-DET-NOM
+           MOVE  WS-SEX  IN WS-REG-SYSIN    TO  WS-DET-SEX
+           MOVE  WS-IDA  IN WS-REG-SYSIN    TO  WS-DET-IDA
+           MOVE  WS-CUR  IN WS-REG-SYSIN    TO  WS-DET-CUR
+           MOVE  WS-NOT1-IN IN WS-REG-SYSIN TO  WS-DET-NOT1
+           MOVE  WS-NOT2-IN IN WS-REG-SYSIN TO  WS-DET-NOT2
+           MOVE  WS-NOT3-IN IN WS-REG-SYSIN TO  WS-DET-NOT3
+           MOVE  WS-NOT4-IN IN WS-REG-SYSIN TO  WS-DET-NOT4
+           MOVE  WS-MED  IN WS-REG-SYSIN    TO  WS-DET-MED
+
+           WRITE WS-LINHA-RELATOR FROM WS-LINHA-DETALHE
+           ADD   1                TO  WS-LINHAS-IMPRESSAS
+           .
+      *--------------------------------------------------------------*
+      *    IMPRIME CABECALHO DE PAGINA DO RELATORIO (RELATOR)
+      *--------------------------------------------------------------*
+       037-IMPRIMIR-CABECALHO.
+
+           ADD   1                TO  WS-PAGINA
+           MOVE  WS-PAGINA        TO  WS-CAB-PAGINA
+
+           IF  WS-PAGINA > 1
+              WRITE WS-LINHA-RELATOR FROM SPACES
+                 AFTER ADVANCING PAGE
+           ELSE
+              WRITE WS-LINHA-RELATOR FROM SPACES
+           END-IF
+
+           WRITE WS-LINHA-RELATOR FROM WS-CAB-01
+           WRITE WS-LINHA-RELATOR FROM WS-CAB-02
+           WRITE WS-LINHA-RELATOR FROM SPACES
+           MOVE  ZEROS            TO  WS-LINHAS-IMPRESSAS
+           .
+      *--------------------------------------------------------------*
+      *    GRAVA NO RELATOR UMA LINHA DE RESUMO/FECHAMENTO JA MONTADA
+      *    EM WS-LINHA-RESUMO (TOTAIS DE CONTROLE, SEXO, CURSO,
+      *    RANKING), DEIXANDO A AREA EM BRANCO PARA A PROXIMA LINHA
+      *--------------------------------------------------------------*
+       097-IMPRIMIR-RESUMO.
+
+           WRITE WS-LINHA-RELATOR  FROM  WS-LINHA-RESUMO
+           MOVE  SPACES            TO    WS-LINHA-RESUMO
+           .
+      *--------------------------------------------------------------*
+      *    PROCEDIMENTOS FINAIS
+      *--------------------------------------------------------------*
+       090-TERMINAR.
+
+           IF   WS-CTLIDO-ACEITOS > ZEROS
+              COMPUTE WS-MEDIA-GERAL = AS-mediag-IN / WS-CTLIDO-ACEITOS
+           ELSE
+              MOVE ZEROS  TO  WS-MEDIA-GERAL
+           END-IF
+
+           IF   WS-QTD-MASC > ZEROS
+              COMPUTE WS-MEDIA-MASC = WS-SOMA-MED-MASC / WS-QTD-MASC
+           ELSE
+              MOVE ZEROS  TO  WS-MEDIA-MASC
+           END-IF
+
+           IF   WS-QTD-FEM > ZEROS
+              COMPUTE WS-MEDIA-FEM = WS-SOMA-MED-FEM / WS-QTD-FEM
+           ELSE
+              MOVE ZEROS  TO  WS-MEDIA-FEM
+           END-IF
+
+           WRITE WS-LINHA-RELATOR FROM SPACES AFTER ADVANCING PAGE
+           STRING '   RESUMO DE FECHAMENTO DO LOTE - RSPRG002'
+              DELIMITED BY SIZE INTO WS-LINHA-RESUMO
+           PERFORM 097-IMPRIMIR-RESUMO
+           WRITE WS-LINHA-RELATOR FROM SPACES
+
+           DISPLAY ' *========================================*'
+           DISPLAY ' *   SUBTOTAIS POR CURSO (WS-CUR)          *'
+           DISPLAY ' *----------------------------------------*'
+           STRING ' *   SUBTOTAIS POR CURSO (WS-CUR)'
+              DELIMITED BY SIZE INTO WS-LINHA-RESUMO
+           PERFORM 097-IMPRIMIR-RESUMO
+           PERFORM 092-IMPRIMIR-CURSO
+              VARYING WS-IX-CUR FROM 1 BY 1
+              UNTIL WS-IX-CUR > WS-QTD-CURSOS
+
+           DISPLAY ' *----------------------------------------*'
+           DISPLAY ' *   TOTAIS DE CONTROLE - RSPRG002        *'
+           DISPLAY ' *----------------------------------------*'
+           WRITE WS-LINHA-RELATOR FROM SPACES
+           STRING ' *   TOTAIS DE CONTROLE'
+              DELIMITED BY SIZE INTO WS-LINHA-RESUMO
+           PERFORM 097-IMPRIMIR-RESUMO
+           IF   REINICIO-OCORREU
+              DISPLAY ' * ATENCAO - LOTE REINICIADO A PARTIR DO '
+                 'REGISTRO ' WS-REINICIO-LIDOS '; MEDIAS, '
+                 'SUBTOTAIS POR CURSO/SEXO E RANKING ABAIXO '
+                 'COBREM SOMENTE OS REGISTROS LIDOS APOS O '
+                 'REINICIO, NAO O LOTE COMPLETO *'
+              DISPLAY ' *----------------------------------------*'
+              STRING ' * ATENCAO - LOTE REINICIADO A PARTIR DO '
+                 'REGISTRO ' WS-REINICIO-LIDOS '; TOTAIS ABAIXO '
+                 'COBREM SOMENTE OS REGISTROS APOS O REINICIO *'
+                 DELIMITED BY SIZE INTO WS-LINHA-RESUMO
+              PERFORM 097-IMPRIMIR-RESUMO
+           END-IF
+           DISPLAY ' * REGISTROS LIDOS    - SYSIN  = ' WS-CTLIDO-LIDOS
+           STRING ' * REGISTROS LIDOS    - SYSIN  = '
+              WS-CTLIDO-LIDOS DELIMITED BY SIZE INTO WS-LINHA-RESUMO
+           PERFORM 097-IMPRIMIR-RESUMO
+           DISPLAY ' * REGISTROS ACEITOS           = ' WS-CTLIDO-ACEITOS
+           STRING ' * REGISTROS ACEITOS           = '
+              WS-CTLIDO-ACEITOS DELIMITED BY SIZE INTO WS-LINHA-RESUMO
+           PERFORM 097-IMPRIMIR-RESUMO
+           DISPLAY ' * MEDIA GERAL DA TURMA        = ' WS-MEDIA-GERAL
+           STRING ' * MEDIA GERAL DA TURMA        = '
+              WS-MEDIA-GERAL DELIMITED BY SIZE INTO WS-LINHA-RESUMO
+           PERFORM 097-IMPRIMIR-RESUMO
+           DISPLAY ' * ALUNOS ABAIXO DA MEDIA      = ' AS-ABMED
+           STRING ' * ALUNOS ABAIXO DA MEDIA      = '
+              AS-ABMED DELIMITED BY SIZE INTO WS-LINHA-RESUMO
+           PERFORM 097-IMPRIMIR-RESUMO
+
+           DISPLAY ' *----------------------------------------*'
+           DISPLAY ' *   TOTAIS POR SEXO                       *'
+           DISPLAY ' *----------------------------------------*'
+           WRITE WS-LINHA-RELATOR FROM SPACES
+           STRING ' *   TOTAIS POR SEXO'
+              DELIMITED BY SIZE INTO WS-LINHA-RESUMO
+           PERFORM 097-IMPRIMIR-RESUMO
+           DISPLAY ' * ALUNOS SEXO MASCULINO       = ' WS-QTD-MASC
+           STRING ' * ALUNOS SEXO MASCULINO       = '
+              WS-QTD-MASC DELIMITED BY SIZE INTO WS-LINHA-RESUMO
+           PERFORM 097-IMPRIMIR-RESUMO
+           DISPLAY ' * MEDIA SEXO MASCULINO        = ' WS-MEDIA-MASC
+           STRING ' * MEDIA SEXO MASCULINO        = '
+              WS-MEDIA-MASC DELIMITED BY SIZE INTO WS-LINHA-RESUMO
+           PERFORM 097-IMPRIMIR-RESUMO
+           DISPLAY ' * ALUNOS SEXO FEMININO        = ' WS-QTD-FEM
+           STRING ' * ALUNOS SEXO FEMININO        = '
+              WS-QTD-FEM DELIMITED BY SIZE INTO WS-LINHA-RESUMO
+           PERFORM 097-IMPRIMIR-RESUMO
+           DISPLAY ' * MEDIA SEXO FEMININO         = ' WS-MEDIA-FEM
+           STRING ' * MEDIA SEXO FEMININO         = '
+              WS-MEDIA-FEM DELIMITED BY SIZE INTO WS-LINHA-RESUMO
+           PERFORM 097-IMPRIMIR-RESUMO
+
+           PERFORM 050-ORDENAR-ALUNOS
+           PERFORM 055-IMPRIMIR-RANKING
+
+           DISPLAY ' *----------------------------------------*'
+           DISPLAY ' * ALUNOS C/ NOTAS RETIDAS (PENDENCIA) = '
+              WS-QTD-RETIDOS
+           DISPLAY ' *========================================*'
+           WRITE WS-LINHA-RELATOR FROM SPACES
+           STRING ' * ALUNOS C/ NOTAS RETIDAS (PENDENCIA) = '
+              WS-QTD-RETIDOS DELIMITED BY SIZE INTO WS-LINHA-RESUMO
+           PERFORM 097-IMPRIMIR-RESUMO
+           DISPLAY ' *----------------------------------------*'
+
+      *    CABECALHO E SEMPRE 'S' AQUI: SUA AUSENCIA JA E FATAL EM
+      *    017-LER-CABECALHO/018-ABORTAR-SEM-CABECALHO, ANTES QUE
+      *    ESTE PARAGRAFO POSSA SER ALCANCADO
+           IF   NOT TRAILER-LIDO
+              DISPLAY ' * ATENCAO - SYSIN SEM TRAILER (TRL); '
+                 'TOTAIS NAO CONFERIDOS *'
+              STRING ' * ATENCAO - SYSIN SEM TRAILER (TRL); '
+                 'TOTAIS NAO CONFERIDOS *'
+                 DELIMITED BY SIZE INTO WS-LINHA-RESUMO
+              PERFORM 097-IMPRIMIR-RESUMO
+           ELSE
+              IF   WS-CTLIDO-LIDOS = WS-QTDE-ESPERADA
+               AND WS-CTLIDO-LIDOS = WS-QTDE-TRAILER
+                 DISPLAY ' *      TERMINO NORMAL DO RSPRG002        *'
+                 STRING ' *      TERMINO NORMAL DO RSPRG002        *'
+                    DELIMITED BY SIZE INTO WS-LINHA-RESUMO
+                 PERFORM 097-IMPRIMIR-RESUMO
+                 MOVE 'S'  TO  WS-IND-LOTE-OK
+              ELSE
+                 DISPLAY ' * ATENCAO - LOTE SYSIN TRUNCADO OU '
+                    'INCONSISTENTE *'
+                 DISPLAY ' * QTDE ESPERADA (HDR)  = ' WS-QTDE-ESPERADA
+                 DISPLAY ' * QTDE INFORMADA (TRL) = ' WS-QTDE-TRAILER
+                 DISPLAY ' * QTDE REALMENTE LIDA  = ' WS-CTLIDO-LIDOS
+                 STRING ' * ATENCAO - LOTE SYSIN TRUNCADO OU '
+                    'INCONSISTENTE *'
+                    DELIMITED BY SIZE INTO WS-LINHA-RESUMO
+                 PERFORM 097-IMPRIMIR-RESUMO
+                 STRING ' * QTDE ESPERADA (HDR)  = '
+                    WS-QTDE-ESPERADA DELIMITED BY SIZE
+                    INTO WS-LINHA-RESUMO
+                 PERFORM 097-IMPRIMIR-RESUMO
+                 STRING ' * QTDE INFORMADA (TRL) = '
+                    WS-QTDE-TRAILER DELIMITED BY SIZE
+                    INTO WS-LINHA-RESUMO
+                 PERFORM 097-IMPRIMIR-RESUMO
+                 STRING ' * QTDE REALMENTE LIDA  = '
+                    WS-CTLIDO-LIDOS DELIMITED BY SIZE
+                    INTO WS-LINHA-RESUMO
+                 PERFORM 097-IMPRIMIR-RESUMO
+              END-IF
+           END-IF
+           DISPLAY ' *----------------------------------------*'
+
+           PERFORM 044-IMPRIMIR-RETIDOS
+
+      *    LOTE CONCLUIDO SEM PENDENCIA DE CABECALHO/TRAILER: LIMPA
+      *    O ARQCKPT PARA QUE O PROXIMO LOTE NAO SEJA TRATADO COMO
+      *    REINICIO DESTE LOTE JA ENCERRADO COM SUCESSO
+           IF   LOTE-CONCLUIDO-OK
+              CLOSE ARQCKPT
+              OPEN OUTPUT ARQCKPT
+           END-IF
+
+           CLOSE RELATOR
+           CLOSE ARQEXC
+           CLOSE ARQCKPT
+           CLOSE ARQMEST
+           .
+      *--------------------------------------------------------------*
+      *    IMPRIME NO RELATORIO A SECAO DE ALUNOS COM NOTAS RETIDAS
+      *    POR PENDENCIA FINANCEIRA (ARQFAT)
+      *--------------------------------------------------------------*
+       044-IMPRIMIR-RETIDOS.
+
+           IF   WS-QTD-RETIDOS > ZEROS
+              WRITE WS-LINHA-RELATOR FROM SPACES
+                 AFTER ADVANCING PAGE
+              WRITE WS-LINHA-RELATOR FROM WS-CAB-RETIDO
+              WRITE WS-LINHA-RELATOR FROM SPACES
+              WRITE WS-LINHA-RELATOR FROM WS-CAB-02
+              WRITE WS-LINHA-RELATOR FROM SPACES
+              PERFORM 045-IMPRIMIR-LINHA-RETIDO
+                 VARYING WS-IX-RET FROM 1 BY 1
+                 UNTIL WS-IX-RET > WS-QTD-RETIDOS
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    IMPRIME UMA LINHA DE ALUNO RETIDO NA TABELA WS-RETIDO-OCR.
+      *    NOTAS E MEDIA FICAM EM BRANCO - BOLETIM RETIDO POR
+      *    PENDENCIA FINANCEIRA NAO PODE SER DIVULGADO NO RELATORIO
+      *--------------------------------------------------------------*
+       045-IMPRIMIR-LINHA-RETIDO.
+
+           MOVE  SPACES                    TO  WS-LINHA-DETALHE
+           MOVE  WS-TR-NUM  (WS-IX-RET)    TO  WS-DET-NUM
+           MOVE  WS-TR-NOM  (WS-IX-RET)    TO  WS-DET-NOM
+           WRITE WS-LINHA-RELATOR FROM WS-LINHA-DETALHE
+           .
+      *--------------------------------------------------------------*
+      *    IMPRIME O SUBTOTAL DE UM CURSO DA TABELA WS-CURSO-OCR
+      *--------------------------------------------------------------*
+       092-IMPRIMIR-CURSO.
+
+           IF   WS-TC-QTDE (WS-IX-CUR) > ZEROS
+              COMPUTE WS-MEDIA-CURSO =
+                 WS-TC-SOMA-MED (WS-IX-CUR) / WS-TC-QTDE (WS-IX-CUR)
+           ELSE
+              MOVE ZEROS  TO  WS-MEDIA-CURSO
+           END-IF
+
+           DISPLAY ' * CURSO: ' WS-TC-CURSO (WS-IX-CUR)
+              ' ALUNOS: '       WS-TC-QTDE (WS-IX-CUR)
+              ' MEDIA: '        WS-MEDIA-CURSO
+              ' ABAIXO MEDIA: ' WS-TC-ABMED (WS-IX-CUR)
+           STRING ' * CURSO: '     WS-TC-CURSO (WS-IX-CUR)
+              ' ALUNOS: '         WS-TC-QTDE (WS-IX-CUR)
+              ' MEDIA: '          WS-MEDIA-CURSO
+              ' ABAIXO MEDIA: '   WS-TC-ABMED (WS-IX-CUR)
+              DELIMITED BY SIZE INTO WS-LINHA-RESUMO
+           PERFORM 097-IMPRIMIR-RESUMO
+           .
+      *--------------------------------------------------------------*
+      *    ORDENA WS-TAB-ALUNOS POR MEDIA CRESCENTE (BOLHA), PARA
+      *    O RANKING DOS 3 MELHORES E 3 PIORES ALUNOS DO LOTE
+      *--------------------------------------------------------------*
+       050-ORDENAR-ALUNOS.
+
+           PERFORM 051-ORDENAR-PASSO
+              VARYING WS-IX-ALU FROM 1 BY 1
+              UNTIL WS-IX-ALU > WS-QTD-ALUNOS
+           .
+       051-ORDENAR-PASSO.
+
+           PERFORM 052-ORDENAR-COMPARA
+              VARYING WS-IX-ALU2 FROM 1 BY 1
+              UNTIL WS-IX-ALU2 > WS-QTD-ALUNOS - WS-IX-ALU
+           .
+       052-ORDENAR-COMPARA.
+
+           SET  WS-IX-PROX  TO  WS-IX-ALU2
+           SET  WS-IX-PROX  UP BY 1
+           IF   WS-TA-MEDIA (WS-IX-ALU2) > WS-TA-MEDIA (WS-IX-PROX)
+              PERFORM 053-TROCAR-ALUNOS
+           END-IF
+           .
+       053-TROCAR-ALUNOS.
+
+           MOVE WS-ALUNO-OCR (WS-IX-ALU2)  TO  WS-ALUNO-AUX
+           MOVE WS-ALUNO-OCR (WS-IX-PROX)  TO  WS-ALUNO-OCR (WS-IX-ALU2)
+           MOVE WS-ALUNO-AUX               TO  WS-ALUNO-OCR (WS-IX-PROX)
+           .
+      *--------------------------------------------------------------*
+      *    IMPRIME O RANKING DOS 3 MELHORES E 3 PIORES ALUNOS, A
+      *    PARTIR DE WS-TAB-ALUNOS JA ORDENADA POR MEDIA CRESCENTE
+      *--------------------------------------------------------------*
+       055-IMPRIMIR-RANKING.
+
+           IF   WS-QTD-ALUNOS >= 3
+              MOVE 3              TO  WS-QTD-RANKING
+           ELSE
+              MOVE WS-QTD-ALUNOS  TO  WS-QTD-RANKING
+           END-IF
+
+           WRITE WS-LINHA-RELATOR FROM SPACES
+           DISPLAY ' *----------------------------------------*'
+           DISPLAY ' *   MELHORES ALUNOS DO LOTE               *'
+           DISPLAY ' *----------------------------------------*'
+           STRING ' *   MELHORES ALUNOS DO LOTE'
+              DELIMITED BY SIZE INTO WS-LINHA-RESUMO
+           PERFORM 097-IMPRIMIR-RESUMO
+           PERFORM 056-IMPRIMIR-MELHOR
+              VARYING WS-IX-RANK FROM 1 BY 1
+              UNTIL WS-IX-RANK > WS-QTD-RANKING
+
+           DISPLAY ' *----------------------------------------*'
+           DISPLAY ' *   PIORES ALUNOS DO LOTE                 *'
+           DISPLAY ' *----------------------------------------*'
+           STRING ' *   PIORES ALUNOS DO LOTE'
+              DELIMITED BY SIZE INTO WS-LINHA-RESUMO
+           PERFORM 097-IMPRIMIR-RESUMO
+           PERFORM 057-IMPRIMIR-PIOR
+              VARYING WS-IX-RANK FROM 1 BY 1
+              UNTIL WS-IX-RANK > WS-QTD-RANKING
+           .
+       056-IMPRIMIR-MELHOR.
+
+           SET  WS-IX-ALU  TO  WS-QTD-ALUNOS
+           SET  WS-IX-ALU  DOWN BY WS-IX-RANK
+           SET  WS-IX-ALU  UP BY 1
+           DISPLAY ' * ' WS-TA-NUM (WS-IX-ALU)
+              ' '        WS-TA-NOM (WS-IX-ALU)
+              ' MEDIA: ' WS-TA-MEDIA (WS-IX-ALU)
+           STRING ' * '      WS-TA-NUM (WS-IX-ALU)
+              ' '           WS-TA-NOM (WS-IX-ALU)
+              ' MEDIA: '    WS-TA-MEDIA (WS-IX-ALU)
+              DELIMITED BY SIZE INTO WS-LINHA-RESUMO
+           PERFORM 097-IMPRIMIR-RESUMO
+           .
+       057-IMPRIMIR-PIOR.
+
+           SET  WS-IX-ALU  TO  WS-IX-RANK
+           DISPLAY ' * ' WS-TA-NUM (WS-IX-ALU)
+              ' '        WS-TA-NOM (WS-IX-ALU)
+              ' MEDIA: ' WS-TA-MEDIA (WS-IX-ALU)
+           STRING ' * '      WS-TA-NUM (WS-IX-ALU)
+              ' '           WS-TA-NOM (WS-IX-ALU)
+              ' MEDIA: '    WS-TA-MEDIA (WS-IX-ALU)
+              DELIMITED BY SIZE INTO WS-LINHA-RESUMO
+           PERFORM 097-IMPRIMIR-RESUMO
+           .
+      *---------------> FIM DO PROGRAMA RSPRG002 <-------------------*
